@@ -0,0 +1,160 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUGEXCP.
+       AUTHOR. DATA-PROCESSING.
+      ******************************************************************
+      * BUGEXCP - WS-AREA-1/WS-AREA-2 SOURCE DATA EXCEPTION REPORT
+      *
+      * Scans the same input feed that BUGSOLN loads into WS-AREA-1 and
+      * flags any record that would have produced garbage output under
+      * the old bug.cob behavior (record read into an uninitialized
+      * buffer) -- low-values, all-spaces where a numeric field is
+      * expected, or a status flag outside the valid set.  Intended to
+      * be handed back to the upstream data owners, not to silently
+      * patch around bad extracts here.
+      *
+      * CHANGE LOG
+      * 2026-08-08  Initial version.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IN-FILE ASSIGN TO INFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IN-FILE-STATUS.
+
+           SELECT EXCEPTION-REPORT ASSIGN TO EXCPRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  IN-FILE
+           RECORDING MODE IS F.
+       01  IN-RECORD.
+           COPY WSAREA1.
+
+       FD  EXCEPTION-REPORT
+           RECORDING MODE IS F.
+       01  RPT-LINE                     PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS-GROUP.
+           05  WS-IN-FILE-STATUS        PIC X(02) VALUE "00".
+           05  WS-RPT-FILE-STATUS       PIC X(02) VALUE "00".
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH            PIC X(01) VALUE "N".
+               88  WS-EOF               VALUE "Y".
+
+       01  WS-RECORD-COUNT              PIC 9(07) VALUE ZERO.
+       01  WS-EXCEPTION-COUNT           PIC 9(07) VALUE ZERO.
+       01  WS-REASON                    PIC X(48) VALUE SPACES.
+
+       01  WS-HEADING-1                 PIC X(132) VALUE
+           "BUGEXCP - WS-AREA-1/WS-AREA-2 SOURCE DATA EXCEPTION REPORT".
+       01  WS-HEADING-2                 PIC X(132) VALUE
+           "RECORD ID   REASON".
+       01  WS-DETAIL-LINE.
+           05  DTL-RECORD-ID            PIC X(10).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  DTL-REASON               PIC X(48).
+           05  FILLER                   PIC X(72) VALUE SPACES.
+       01  WS-SUMMARY-LINE.
+           05  FILLER                   PIC X(20)
+               VALUE "RECORDS READ      : ".
+           05  SUM-RECORD-COUNT         PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(105) VALUE SPACES.
+       01  WS-SUMMARY-LINE-2.
+           05  FILLER                   PIC X(20)
+               VALUE "EXCEPTIONS FOUND  : ".
+           05  SUM-EXCEPTION-COUNT      PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(105) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECORD UNTIL WS-EOF
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT IN-FILE
+           IF WS-IN-FILE-STATUS NOT = "00"
+               DISPLAY "BUGEXCP0001E OPEN FAILED FOR IN-FILE - "
+                   "STATUS " WS-IN-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT EXCEPTION-REPORT
+           IF WS-RPT-FILE-STATUS NOT = "00"
+               DISPLAY "BUGEXCP0002E OPEN FAILED FOR EXCEPTION-REPORT "
+                   "- STATUS " WS-RPT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           WRITE RPT-LINE FROM WS-HEADING-1
+           WRITE RPT-LINE FROM WS-HEADING-2
+           PERFORM 2100-READ-IN-FILE.
+
+       2000-PROCESS-RECORD.
+           ADD 1 TO WS-RECORD-COUNT
+           PERFORM 2200-CHECK-FOR-EXCEPTION
+           PERFORM 2100-READ-IN-FILE.
+
+       2100-READ-IN-FILE.
+           READ IN-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       2200-CHECK-FOR-EXCEPTION.
+           MOVE SPACES TO WS-REASON
+           EVALUATE TRUE
+               WHEN WA1-RECORD-ID OF IN-RECORD = LOW-VALUES
+                   MOVE "RECORD ID IS LOW-VALUES" TO WS-REASON
+               WHEN WA1-RECORD-ID OF IN-RECORD = SPACES
+                   MOVE "RECORD ID IS SPACES" TO WS-REASON
+               WHEN WA1-EFFECTIVE-DATE OF IN-RECORD = LOW-VALUES
+                   MOVE "EFFECTIVE DATE IS LOW-VALUES" TO WS-REASON
+               WHEN WA1-EFFECTIVE-DATE OF IN-RECORD NOT NUMERIC
+                   MOVE "EFFECTIVE DATE IS NOT NUMERIC" TO WS-REASON
+               WHEN WA1-AMOUNT OF IN-RECORD = LOW-VALUES
+                   MOVE "AMOUNT IS LOW-VALUES" TO WS-REASON
+               WHEN WA1-AMOUNT OF IN-RECORD NOT NUMERIC
+                   MOVE "AMOUNT IS SPACES/NON-NUMERIC" TO WS-REASON
+               WHEN WA1-STATUS-FLAG OF IN-RECORD = LOW-VALUES
+                   MOVE "STATUS FLAG IS LOW-VALUES" TO WS-REASON
+               WHEN WA1-STATUS-FLAG OF IN-RECORD = SPACES
+                   MOVE "STATUS FLAG IS SPACES" TO WS-REASON
+               WHEN NOT (WA1-STATUS-ACTIVE OF IN-RECORD
+                       OR WA1-STATUS-INACTIVE OF IN-RECORD
+                       OR WA1-STATUS-PENDING OF IN-RECORD)
+                   MOVE "STATUS FLAG NOT IN VALID SET (A/I/P)"
+                       TO WS-REASON
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+
+           IF WS-REASON NOT = SPACES
+               ADD 1 TO WS-EXCEPTION-COUNT
+               PERFORM 2300-WRITE-EXCEPTION-LINE
+           END-IF.
+
+       2300-WRITE-EXCEPTION-LINE.
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE WA1-RECORD-ID OF IN-RECORD TO DTL-RECORD-ID
+           MOVE WS-REASON TO DTL-REASON
+           WRITE RPT-LINE FROM WS-DETAIL-LINE.
+
+       3000-TERMINATE.
+           MOVE WS-RECORD-COUNT TO SUM-RECORD-COUNT
+           MOVE WS-EXCEPTION-COUNT TO SUM-EXCEPTION-COUNT
+           WRITE RPT-LINE FROM WS-SUMMARY-LINE
+           WRITE RPT-LINE FROM WS-SUMMARY-LINE-2
+           CLOSE IN-FILE
+           CLOSE EXCEPTION-REPORT.
