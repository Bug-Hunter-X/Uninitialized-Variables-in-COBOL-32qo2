@@ -0,0 +1,24 @@
+      ******************************************************************
+      * WSAREA1.CPY
+      *
+      * Field layout for the 100-byte WS-AREA-1 buffer.  Included under
+      * an 01-level REDEFINES of WS-AREA-1 so existing callers that
+      * still treat the area as a flat PIC X(100) keep working while
+      * new code refers to the named sub-fields below.
+      *
+      * 2026-08-08  Named sub-fields broken out of the flat buffer so
+      *             new fields no longer have to be wedged in by offset.
+      ******************************************************************
+       05  WA1-RECORD-ID             PIC X(10).
+       05  WA1-EFFECTIVE-DATE.
+           10  WA1-EFF-DATE-CC       PIC 9(02).
+           10  WA1-EFF-DATE-YY       PIC 9(02).
+           10  WA1-EFF-DATE-MM       PIC 9(02).
+           10  WA1-EFF-DATE-DD       PIC 9(02).
+       05  WA1-AMOUNT                PIC S9(7)V99.
+       05  WA1-STATUS-FLAG           PIC X(01).
+           88  WA1-STATUS-ACTIVE     VALUE "A".
+           88  WA1-STATUS-INACTIVE   VALUE "I".
+           88  WA1-STATUS-PENDING    VALUE "P".
+       05  WA1-CATEGORY-CODE         PIC X(04).
+       05  WA1-FILLER                PIC X(68).
