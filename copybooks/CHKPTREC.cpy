@@ -0,0 +1,11 @@
+      ******************************************************************
+      * CHKPTREC.CPY
+      *
+      * Checkpoint record written to the restart file every N input
+      * records so an abended or JES-cancelled run can resume mid-batch
+      * instead of reprocessing the file from record 1.
+      ******************************************************************
+       05  CKPT-LAST-RECORD-ID           PIC X(10).
+       05  CKPT-RECORD-COUNT             PIC 9(07).
+       05  CKPT-TIMESTAMP                PIC X(26).
+       05  CKPT-FILLER                   PIC X(57).
