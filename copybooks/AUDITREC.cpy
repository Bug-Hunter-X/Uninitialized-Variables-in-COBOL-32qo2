@@ -0,0 +1,13 @@
+      ******************************************************************
+      * AUDITREC.CPY
+      *
+      * One row per mutation of WS-AREA-1 or WS-AREA-2, written to the
+      * audit trail file so a bad value can be traced back to the
+      * paragraph and prior value that produced it instead of being
+      * guessed at after the fact.
+      ******************************************************************
+       05  AUD-TIMESTAMP                 PIC X(26).
+       05  AUD-PARAGRAPH-NAME            PIC X(30).
+       05  AUD-FIELD-NAME                PIC X(20).
+       05  AUD-OLD-VALUE                 PIC X(100).
+       05  AUD-NEW-VALUE                 PIC X(100).
