@@ -1,4 +1,301 @@
-01  WS-AREA-1 PIC X(100) VALUE SPACES. 
-01  WS-AREA-2 PIC 9(5) VALUE ZERO. 
-* This improved code initializes WS-AREA-1 with spaces and WS-AREA-2 with zero. 
-* This ensures that both areas have predictable values before being accessed, preventing issues caused by undefined contents. 
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUGSOLN.
+       AUTHOR. DATA-PROCESSING.
+      ******************************************************************
+      * BUGSOLN - WS-AREA-1 / WS-AREA-2 BATCH PROCESSOR
+      *
+      * Originally a two-field scratch layout (bug.cob / bugSolution.cob)
+      * used only to demonstrate that WS-AREA-1 and WS-AREA-2 must be
+      * initialized before use.  Grown out into the shop's standard
+      * record-processing skeleton for that buffer.
+      *
+      * CHANGE LOG
+      * 2026-08-08  Broke WS-AREA-1 out into named sub-fields (see
+      *             copybook WSAREA1) instead of a flat PIC X(100) so
+      *             downstream jobs stop guessing at byte offsets.
+      * 2026-08-08  Added 0000-VALIDATE-WORKING-STORAGE so a stale or
+      *             garbage value in WS-AREA-1/WS-AREA-2 is caught and
+      *             abended on before any record is processed, instead
+      *             of silently flowing into the totals.
+      * 2026-08-08  WS-AREA-2 is now checkpointed to a restart file
+      *             every WS-CHECKPOINT-INTERVAL records so an abended
+      *             or JES-cancelled run can resume mid-batch instead
+      *             of rerunning the whole input file.
+      * 2026-08-08  Every MOVE into WS-AREA-1 and every mutation of
+      *             WS-AREA-2 now writes a before/after row to the
+      *             audit trail file so a bad value can be traced back
+      *             to the paragraph that set it.
+      * 2026-08-08  WS-AREA-1 is persisted to the WSAREA1-VSAM indexed
+      *             file (keyed on WA1-RECORD-ID) as each record is
+      *             processed, so other jobs in the suite can look up
+      *             a record's last-known buffer contents without
+      *             rederiving it.  WS-AREA-1 itself stays in
+      *             WORKING-STORAGE as the per-record working copy
+      *             that 0000-VALIDATE-WORKING-STORAGE, the audit
+      *             trail, and the checkpoint logic already key off.
+      * 2026-08-08  1000-INITIALIZE now checks file status after every
+      *             OPEN instead of falling through into WRITE/REWRITE
+      *             against a file that never opened.
+      *
+      * PARTITIONED RUNS (BUGPART/BUGMERGE): when BUGPART splits INFILE
+      * into segments and each segment is run through this program as
+      * its own job step, every instance still points WSAREA1-VSAM and
+      * AUDIT-FILE at the same DD names (WSAREA1V/AUDITLOG).  BUGMERGE
+      * only reconciles the per-segment WS-AREA-2 checkpoint counts --
+      * it does not merge VSAM clusters or audit logs.  JCL for a
+      * partitioned run must therefore either (a) serialize the four
+      * instances' access to a single shared WSAREA1V/AUDITLOG, which
+      * defeats the point of running them in parallel, or (b) give each
+      * segment its own private WSAREA1V/AUDITLOG, in which case the
+      * VSAM-backed cross-run keyed lookup introduced for WS-AREA-1 is
+      * fragmented into four disjoint clusters with no merge step.
+      * Neither option is handled by this program or by BUGMERGE; a
+      * partitioned run's VSAM/audit data is not reconciled the way
+      * its checkpoint count is.  Flagging this here so it isn't
+      * mistaken for "the same guarantees as a single-threaded run" --
+      * it isn't, yet.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IN-FILE ASSIGN TO INFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IN-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKPTOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+           SELECT RESTART-FILE ASSIGN TO CHKPTIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-FILE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO AUDITLOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT WSAREA1-VSAM ASSIGN TO WSAREA1V
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VS-RECORD-ID
+               FILE STATUS IS WS-VSAM-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  IN-FILE
+           RECORDING MODE IS F.
+       01  IN-RECORD                    PIC X(100).
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHKPT-RECORD-OUT.
+           COPY CHKPTREC.
+
+       FD  RESTART-FILE
+           RECORDING MODE IS F.
+       01  CHKPT-RECORD-IN.
+           COPY CHKPTREC.
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-RECORD-OUT.
+           COPY AUDITREC.
+
+       FD  WSAREA1-VSAM.
+       01  VS-WSAREA1-RECORD.
+           COPY WSAREA1 REPLACING LEADING ==WA1-== BY ==VS-==.
+
+       WORKING-STORAGE SECTION.
+       01  WS-AREA-1                    PIC X(100) VALUE SPACES.
+       01  WSAREA1-REC REDEFINES WS-AREA-1.
+           COPY WSAREA1.
+
+       01  WS-AREA-2                    PIC 9(5) VALUE ZERO.
+
+       01  WS-FILE-STATUS-GROUP.
+           05  WS-IN-FILE-STATUS        PIC X(02) VALUE "00".
+               88  WS-IN-FILE-OK        VALUE "00".
+               88  WS-IN-FILE-EOF       VALUE "10".
+           05  WS-CKPT-FILE-STATUS      PIC X(02) VALUE "00".
+           05  WS-RESTART-FILE-STATUS   PIC X(02) VALUE "00".
+               88  WS-RESTART-FILE-OK   VALUE "00".
+           05  WS-AUDIT-FILE-STATUS     PIC X(02) VALUE "00".
+           05  WS-VSAM-FILE-STATUS      PIC X(02) VALUE "00".
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH            PIC X(01) VALUE "N".
+               88  WS-EOF               VALUE "Y".
+           05  WS-RESTART-SWITCH        PIC X(01) VALUE "N".
+               88  WS-RESTART-REQUESTED VALUE "Y".
+           05  WS-RESTART-FILE-OPEN-SW  PIC X(01) VALUE "N".
+               88  WS-RESTART-FILE-OPEN VALUE "Y".
+
+       01  WS-CHECKPOINT-INTERVAL       PIC 9(05) VALUE 1000.
+       01  WS-SKIP-COUNT                PIC 9(05) VALUE ZERO.
+       01  WS-SKIP-IDX                  PIC 9(05) VALUE ZERO.
+
+       01  WS-AUDIT-OLD-AREA-1          PIC X(100).
+       01  WS-AUDIT-OLD-AREA-2          PIC 9(05).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 0000-VALIDATE-WORKING-STORAGE
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FILE UNTIL WS-EOF
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+
+       0000-VALIDATE-WORKING-STORAGE.
+           IF WS-AREA-1 NOT = SPACES
+               DISPLAY "BUGSOLN0001E WS-AREA-1 NOT INITIALIZED TO "
+                   "SPACES AT STARTUP - JOB ABENDED"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF WS-AREA-2 IS NOT NUMERIC OR WS-AREA-2 NOT = ZERO
+               DISPLAY "BUGSOLN0002E WS-AREA-2 NOT INITIALIZED TO "
+                   "ZERO AT STARTUP - JOB ABENDED"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       1000-INITIALIZE.
+           OPEN INPUT IN-FILE
+           IF WS-IN-FILE-STATUS NOT = "00"
+               DISPLAY "BUGSOLN0005E OPEN FAILED FOR IN-FILE - "
+                   "STATUS " WS-IN-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS NOT = "00"
+               DISPLAY "BUGSOLN0006E OPEN FAILED FOR CHECKPOINT-FILE "
+                   "- STATUS " WS-CKPT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT AUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS NOT = "00"
+               DISPLAY "BUGSOLN0007E OPEN FAILED FOR AUDIT-FILE - "
+                   "STATUS " WS-AUDIT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN I-O WSAREA1-VSAM
+           IF WS-VSAM-FILE-STATUS NOT = "00"
+               DISPLAY "BUGSOLN0008E OPEN FAILED FOR WSAREA1-VSAM - "
+                   "STATUS " WS-VSAM-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM 1100-CHECK-FOR-RESTART
+           IF WS-RESTART-REQUESTED
+               PERFORM 1200-SKIP-TO-CHECKPOINT
+           END-IF
+           PERFORM 2100-READ-IN-FILE.
+
+      * A prior run's checkpoint file is supplied under DD CHKPTIN
+      * only when this is a restart; JCL DUMMYs the DD for a normal
+      * run, so a successful OPEN here is what signals "resume".
+       1100-CHECK-FOR-RESTART.
+           OPEN INPUT RESTART-FILE
+           IF WS-RESTART-FILE-OK
+               SET WS-RESTART-FILE-OPEN TO TRUE
+               PERFORM 1110-READ-LAST-CHECKPOINT
+                   UNTIL NOT WS-RESTART-FILE-OK
+               SET WS-RESTART-REQUESTED TO TRUE
+               CLOSE RESTART-FILE
+           END-IF.
+
+       1110-READ-LAST-CHECKPOINT.
+           READ RESTART-FILE
+               AT END
+                   MOVE "10" TO WS-RESTART-FILE-STATUS
+           END-READ.
+
+       1200-SKIP-TO-CHECKPOINT.
+           MOVE WS-AREA-2 TO WS-AUDIT-OLD-AREA-2
+           MOVE CKPT-RECORD-COUNT OF CHKPT-RECORD-IN TO WS-AREA-2
+           MOVE CKPT-RECORD-COUNT OF CHKPT-RECORD-IN TO WS-SKIP-COUNT
+           MOVE "1200-SKIP-TO-CHECKPOINT" TO AUD-PARAGRAPH-NAME
+           MOVE "WS-AREA-2" TO AUD-FIELD-NAME
+           MOVE WS-AUDIT-OLD-AREA-2 TO AUD-OLD-VALUE
+           MOVE WS-AREA-2 TO AUD-NEW-VALUE
+           PERFORM 9100-WRITE-AUDIT-RECORD
+           DISPLAY "BUGSOLN0003I RESTARTING AFTER RECORD "
+               WS-SKIP-COUNT
+           PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+                   UNTIL WS-SKIP-IDX > WS-SKIP-COUNT OR WS-EOF
+               READ IN-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+       2000-PROCESS-FILE.
+           MOVE WS-AREA-1 TO WS-AUDIT-OLD-AREA-1
+           MOVE IN-RECORD TO WS-AREA-1
+           MOVE "2000-PROCESS-FILE" TO AUD-PARAGRAPH-NAME
+           MOVE "WS-AREA-1" TO AUD-FIELD-NAME
+           MOVE WS-AUDIT-OLD-AREA-1 TO AUD-OLD-VALUE
+           MOVE WS-AREA-1 TO AUD-NEW-VALUE
+           PERFORM 9100-WRITE-AUDIT-RECORD
+           PERFORM 2300-PERSIST-TO-VSAM
+
+           MOVE WS-AREA-2 TO WS-AUDIT-OLD-AREA-2
+           ADD 1 TO WS-AREA-2
+           MOVE "2000-PROCESS-FILE" TO AUD-PARAGRAPH-NAME
+           MOVE "WS-AREA-2" TO AUD-FIELD-NAME
+           MOVE WS-AUDIT-OLD-AREA-2 TO AUD-OLD-VALUE
+           MOVE WS-AREA-2 TO AUD-NEW-VALUE
+           PERFORM 9100-WRITE-AUDIT-RECORD
+
+           IF FUNCTION MOD(WS-AREA-2, WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM 2200-WRITE-CHECKPOINT
+           END-IF
+           PERFORM 2100-READ-IN-FILE.
+
+       2100-READ-IN-FILE.
+           READ IN-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       2300-PERSIST-TO-VSAM.
+           MOVE WSAREA1-REC TO VS-WSAREA1-RECORD
+           WRITE VS-WSAREA1-RECORD
+               INVALID KEY
+                   REWRITE VS-WSAREA1-RECORD
+                       INVALID KEY
+                           DISPLAY "BUGSOLN0004E VSAM REWRITE FAILED "
+                               "FOR RECORD ID " VS-RECORD-ID
+                   END-REWRITE
+           END-WRITE.
+
+       2200-WRITE-CHECKPOINT.
+           MOVE WA1-RECORD-ID TO CKPT-LAST-RECORD-ID OF CHKPT-RECORD-OUT
+           MOVE WS-AREA-2 TO CKPT-RECORD-COUNT OF CHKPT-RECORD-OUT
+           MOVE FUNCTION CURRENT-DATE
+               TO CKPT-TIMESTAMP OF CHKPT-RECORD-OUT
+           WRITE CHKPT-RECORD-OUT.
+
+       3000-TERMINATE.
+           IF WS-AREA-2 NOT = ZERO
+               PERFORM 2200-WRITE-CHECKPOINT
+           END-IF
+           CLOSE IN-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE AUDIT-FILE
+           CLOSE WSAREA1-VSAM.
+
+       9100-WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+           WRITE AUDIT-RECORD-OUT.
