@@ -0,0 +1,195 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUGPART.
+       AUTHOR. DATA-PROCESSING.
+      ******************************************************************
+      * BUGPART - INPUT PARTITION DRIVER
+      *
+      * Splits the INFILE input feed into WS-PARTITION-COUNT
+      * contiguous record-ID range segments (assumes INFILE is sorted
+      * ascending by WA1-RECORD-ID, as the rest of this suite expects)
+      * so BUGSOLN can be run once per segment as a separate, parallel
+      * job step, each maintaining its own WS-AREA-2 counter, instead
+      * of one long single-threaded pass over the whole file.  Run
+      * BUGMERGE afterwards to combine the per-segment counts into a
+      * single grand total.
+      *
+      * CHANGE LOG
+      * 2026-08-08  Initial version.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IN-FILE ASSIGN TO INFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IN-FILE-STATUS.
+
+           SELECT SEG-FILE-1 ASSIGN TO SEGOUT1
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SEG-FILE-STATUS-1.
+
+           SELECT SEG-FILE-2 ASSIGN TO SEGOUT2
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SEG-FILE-STATUS-2.
+
+           SELECT SEG-FILE-3 ASSIGN TO SEGOUT3
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SEG-FILE-STATUS-3.
+
+           SELECT SEG-FILE-4 ASSIGN TO SEGOUT4
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SEG-FILE-STATUS-4.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  IN-FILE
+           RECORDING MODE IS F.
+       01  IN-RECORD                    PIC X(100).
+
+       FD  SEG-FILE-1
+           RECORDING MODE IS F.
+       01  SEG-RECORD-1                 PIC X(100).
+
+       FD  SEG-FILE-2
+           RECORDING MODE IS F.
+       01  SEG-RECORD-2                 PIC X(100).
+
+       FD  SEG-FILE-3
+           RECORDING MODE IS F.
+       01  SEG-RECORD-3                 PIC X(100).
+
+       FD  SEG-FILE-4
+           RECORDING MODE IS F.
+       01  SEG-RECORD-4                 PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS-GROUP.
+           05  WS-IN-FILE-STATUS        PIC X(02) VALUE "00".
+           05  WS-SEG-FILE-STATUS-1     PIC X(02) VALUE "00".
+           05  WS-SEG-FILE-STATUS-2     PIC X(02) VALUE "00".
+           05  WS-SEG-FILE-STATUS-3     PIC X(02) VALUE "00".
+           05  WS-SEG-FILE-STATUS-4     PIC X(02) VALUE "00".
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH            PIC X(01) VALUE "N".
+               88  WS-EOF               VALUE "Y".
+
+       01  WS-PARTITION-COUNT           PIC 9(01) VALUE 4.
+       01  WS-TOTAL-RECORDS             PIC 9(07) VALUE ZERO.
+       01  WS-RECORDS-PER-SEGMENT       PIC 9(07) VALUE ZERO.
+       01  WS-SEGMENT-RECORD-COUNT      PIC 9(07) VALUE ZERO.
+       01  WS-CURRENT-SEGMENT           PIC 9(01) VALUE 1.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-COUNT-PASS
+           PERFORM 1100-COMPUTE-SEGMENT-SIZE
+           PERFORM 2000-SPLIT-PASS
+           DISPLAY "BUGPART0001I " WS-TOTAL-RECORDS
+               " RECORDS SPLIT INTO " WS-PARTITION-COUNT
+               " SEGMENTS OF ~" WS-RECORDS-PER-SEGMENT
+               " RECORDS EACH"
+           STOP RUN.
+
+       1000-COUNT-PASS.
+           OPEN INPUT IN-FILE
+           IF WS-IN-FILE-STATUS NOT = "00"
+               DISPLAY "BUGPART0002E OPEN FAILED FOR IN-FILE - "
+                   "STATUS " WS-IN-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM 1010-READ-IN-FILE
+           PERFORM UNTIL WS-EOF
+               ADD 1 TO WS-TOTAL-RECORDS
+               PERFORM 1010-READ-IN-FILE
+           END-PERFORM
+           CLOSE IN-FILE
+           SET WS-EOF-SWITCH TO "N".
+
+       1010-READ-IN-FILE.
+           READ IN-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       1100-COMPUTE-SEGMENT-SIZE.
+           COMPUTE WS-RECORDS-PER-SEGMENT =
+               WS-TOTAL-RECORDS / WS-PARTITION-COUNT
+           IF WS-RECORDS-PER-SEGMENT = ZERO
+               MOVE 1 TO WS-RECORDS-PER-SEGMENT
+           END-IF.
+
+       2000-SPLIT-PASS.
+           OPEN INPUT IN-FILE
+           IF WS-IN-FILE-STATUS NOT = "00"
+               DISPLAY "BUGPART0003E OPEN FAILED FOR IN-FILE - "
+                   "STATUS " WS-IN-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT SEG-FILE-1
+           IF WS-SEG-FILE-STATUS-1 NOT = "00"
+               DISPLAY "BUGPART0004E OPEN FAILED FOR SEG-FILE-1 - "
+                   "STATUS " WS-SEG-FILE-STATUS-1
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT SEG-FILE-2
+           IF WS-SEG-FILE-STATUS-2 NOT = "00"
+               DISPLAY "BUGPART0005E OPEN FAILED FOR SEG-FILE-2 - "
+                   "STATUS " WS-SEG-FILE-STATUS-2
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT SEG-FILE-3
+           IF WS-SEG-FILE-STATUS-3 NOT = "00"
+               DISPLAY "BUGPART0006E OPEN FAILED FOR SEG-FILE-3 - "
+                   "STATUS " WS-SEG-FILE-STATUS-3
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT SEG-FILE-4
+           IF WS-SEG-FILE-STATUS-4 NOT = "00"
+               DISPLAY "BUGPART0007E OPEN FAILED FOR SEG-FILE-4 - "
+                   "STATUS " WS-SEG-FILE-STATUS-4
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           MOVE 1 TO WS-CURRENT-SEGMENT
+           MOVE ZERO TO WS-SEGMENT-RECORD-COUNT
+           PERFORM 1010-READ-IN-FILE
+           PERFORM UNTIL WS-EOF
+               ADD 1 TO WS-SEGMENT-RECORD-COUNT
+               PERFORM 2100-ROUTE-TO-SEGMENT
+               IF WS-SEGMENT-RECORD-COUNT >= WS-RECORDS-PER-SEGMENT
+                       AND WS-CURRENT-SEGMENT < WS-PARTITION-COUNT
+                   ADD 1 TO WS-CURRENT-SEGMENT
+                   MOVE ZERO TO WS-SEGMENT-RECORD-COUNT
+               END-IF
+               PERFORM 1010-READ-IN-FILE
+           END-PERFORM
+           CLOSE IN-FILE
+           CLOSE SEG-FILE-1
+           CLOSE SEG-FILE-2
+           CLOSE SEG-FILE-3
+           CLOSE SEG-FILE-4.
+
+       2100-ROUTE-TO-SEGMENT.
+           EVALUATE WS-CURRENT-SEGMENT
+               WHEN 1
+                   WRITE SEG-RECORD-1 FROM IN-RECORD
+               WHEN 2
+                   WRITE SEG-RECORD-2 FROM IN-RECORD
+               WHEN 3
+                   WRITE SEG-RECORD-3 FROM IN-RECORD
+               WHEN 4
+                   WRITE SEG-RECORD-4 FROM IN-RECORD
+           END-EVALUATE.
