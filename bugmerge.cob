@@ -0,0 +1,201 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUGMERGE.
+       AUTHOR. DATA-PROCESSING.
+      ******************************************************************
+      * BUGMERGE - PARTITIONED RESULT MERGE
+      *
+      * Reads the final checkpoint record written by each of the
+      * BUGSOLN instances BUGPART's segments were handed off to
+      * (RESULT1-RESULT4), adds their WS-AREA-2 counts together, and
+      * writes one merged checkpoint record carrying the grand total
+      * so a partitioned run reconciles the same way a single
+      * single-threaded run would.
+      *
+      * CHANGE LOG
+      * 2026-08-08  Initial version.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESULT-FILE-1 ASSIGN TO RESULT1
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESULT-STATUS-1.
+
+           SELECT RESULT-FILE-2 ASSIGN TO RESULT2
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESULT-STATUS-2.
+
+           SELECT RESULT-FILE-3 ASSIGN TO RESULT3
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESULT-STATUS-3.
+
+           SELECT RESULT-FILE-4 ASSIGN TO RESULT4
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESULT-STATUS-4.
+
+           SELECT MERGED-CHECKPOINT ASSIGN TO CHKPTOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MERGED-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RESULT-FILE-1
+           RECORDING MODE IS F.
+       01  CKPT-RECORD-1.
+           COPY CHKPTREC.
+
+       FD  RESULT-FILE-2
+           RECORDING MODE IS F.
+       01  CKPT-RECORD-2.
+           COPY CHKPTREC.
+
+       FD  RESULT-FILE-3
+           RECORDING MODE IS F.
+       01  CKPT-RECORD-3.
+           COPY CHKPTREC.
+
+       FD  RESULT-FILE-4
+           RECORDING MODE IS F.
+       01  CKPT-RECORD-4.
+           COPY CHKPTREC.
+
+       FD  MERGED-CHECKPOINT
+           RECORDING MODE IS F.
+       01  CKPT-RECORD-OUT.
+           COPY CHKPTREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS-GROUP.
+           05  WS-RESULT-STATUS-1       PIC X(02) VALUE "00".
+               88  WS-RESULT-1-OK       VALUE "00".
+           05  WS-RESULT-STATUS-2       PIC X(02) VALUE "00".
+               88  WS-RESULT-2-OK       VALUE "00".
+           05  WS-RESULT-STATUS-3       PIC X(02) VALUE "00".
+               88  WS-RESULT-3-OK       VALUE "00".
+           05  WS-RESULT-STATUS-4       PIC X(02) VALUE "00".
+               88  WS-RESULT-4-OK       VALUE "00".
+           05  WS-MERGED-STATUS         PIC X(02) VALUE "00".
+
+       01  WS-SEGMENT-COUNTS.
+           05  WS-SEGMENT-COUNT-1       PIC 9(07) VALUE ZERO.
+           05  WS-SEGMENT-COUNT-2       PIC 9(07) VALUE ZERO.
+           05  WS-SEGMENT-COUNT-3       PIC 9(07) VALUE ZERO.
+           05  WS-SEGMENT-COUNT-4       PIC 9(07) VALUE ZERO.
+
+       01  WS-GRAND-TOTAL               PIC 9(07) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-LOAD-SEGMENT-1
+           PERFORM 1100-LOAD-SEGMENT-2
+           PERFORM 1200-LOAD-SEGMENT-3
+           PERFORM 1300-LOAD-SEGMENT-4
+           COMPUTE WS-GRAND-TOTAL =
+               WS-SEGMENT-COUNT-1 + WS-SEGMENT-COUNT-2
+               + WS-SEGMENT-COUNT-3 + WS-SEGMENT-COUNT-4
+           PERFORM 2000-WRITE-MERGED-CHECKPOINT
+           DISPLAY "BUGMERGE0001I SEGMENT 1 RECORDS: "
+               WS-SEGMENT-COUNT-1
+           DISPLAY "BUGMERGE0001I SEGMENT 2 RECORDS: "
+               WS-SEGMENT-COUNT-2
+           DISPLAY "BUGMERGE0001I SEGMENT 3 RECORDS: "
+               WS-SEGMENT-COUNT-3
+           DISPLAY "BUGMERGE0001I SEGMENT 4 RECORDS: "
+               WS-SEGMENT-COUNT-4
+           DISPLAY "BUGMERGE0002I GRAND TOTAL RECORDS: "
+               WS-GRAND-TOTAL
+           STOP RUN.
+
+       1000-LOAD-SEGMENT-1.
+           OPEN INPUT RESULT-FILE-1
+           IF NOT WS-RESULT-1-OK
+               DISPLAY "BUGMERGE0003E OPEN FAILED FOR RESULT-FILE-1 - "
+                   "STATUS " WS-RESULT-STATUS-1
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM UNTIL NOT WS-RESULT-1-OK
+               READ RESULT-FILE-1
+                   AT END
+                       MOVE "10" TO WS-RESULT-STATUS-1
+                   NOT AT END
+                       MOVE CKPT-RECORD-COUNT OF CKPT-RECORD-1
+                           TO WS-SEGMENT-COUNT-1
+               END-READ
+           END-PERFORM
+           CLOSE RESULT-FILE-1.
+
+       1100-LOAD-SEGMENT-2.
+           OPEN INPUT RESULT-FILE-2
+           IF NOT WS-RESULT-2-OK
+               DISPLAY "BUGMERGE0004E OPEN FAILED FOR RESULT-FILE-2 - "
+                   "STATUS " WS-RESULT-STATUS-2
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM UNTIL NOT WS-RESULT-2-OK
+               READ RESULT-FILE-2
+                   AT END
+                       MOVE "10" TO WS-RESULT-STATUS-2
+                   NOT AT END
+                       MOVE CKPT-RECORD-COUNT OF CKPT-RECORD-2
+                           TO WS-SEGMENT-COUNT-2
+               END-READ
+           END-PERFORM
+           CLOSE RESULT-FILE-2.
+
+       1200-LOAD-SEGMENT-3.
+           OPEN INPUT RESULT-FILE-3
+           IF NOT WS-RESULT-3-OK
+               DISPLAY "BUGMERGE0005E OPEN FAILED FOR RESULT-FILE-3 - "
+                   "STATUS " WS-RESULT-STATUS-3
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM UNTIL NOT WS-RESULT-3-OK
+               READ RESULT-FILE-3
+                   AT END
+                       MOVE "10" TO WS-RESULT-STATUS-3
+                   NOT AT END
+                       MOVE CKPT-RECORD-COUNT OF CKPT-RECORD-3
+                           TO WS-SEGMENT-COUNT-3
+               END-READ
+           END-PERFORM
+           CLOSE RESULT-FILE-3.
+
+       1300-LOAD-SEGMENT-4.
+           OPEN INPUT RESULT-FILE-4
+           IF NOT WS-RESULT-4-OK
+               DISPLAY "BUGMERGE0006E OPEN FAILED FOR RESULT-FILE-4 - "
+                   "STATUS " WS-RESULT-STATUS-4
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM UNTIL NOT WS-RESULT-4-OK
+               READ RESULT-FILE-4
+                   AT END
+                       MOVE "10" TO WS-RESULT-STATUS-4
+                   NOT AT END
+                       MOVE CKPT-RECORD-COUNT OF CKPT-RECORD-4
+                           TO WS-SEGMENT-COUNT-4
+               END-READ
+           END-PERFORM
+           CLOSE RESULT-FILE-4.
+
+       2000-WRITE-MERGED-CHECKPOINT.
+           OPEN OUTPUT MERGED-CHECKPOINT
+           IF WS-MERGED-STATUS NOT = "00"
+               DISPLAY "BUGMERGE0007E OPEN FAILED FOR "
+                   "MERGED-CHECKPOINT - STATUS " WS-MERGED-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE "MERGED" TO CKPT-LAST-RECORD-ID OF CKPT-RECORD-OUT
+           MOVE WS-GRAND-TOTAL TO CKPT-RECORD-COUNT OF CKPT-RECORD-OUT
+           MOVE FUNCTION CURRENT-DATE
+               TO CKPT-TIMESTAMP OF CKPT-RECORD-OUT
+           WRITE CKPT-RECORD-OUT
+           CLOSE MERGED-CHECKPOINT.
