@@ -0,0 +1,167 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUGSUMM.
+       AUTHOR. DATA-PROCESSING.
+      ******************************************************************
+      * BUGSUMM - WS-AREA-2 CATEGORY-BREAK SUMMARY REPORT
+      *
+      * Reads the same input feed BUGSOLN loads into WS-AREA-1, breaks
+      * the running WS-AREA-2 record count out by WA1-CATEGORY-CODE
+      * with subtotals and a grand total, so operations has a printed
+      * figure to reconcile against the source system instead of
+      * trusting an unlogged internal counter.
+      *
+      * CHANGE LOG
+      * 2026-08-08  Initial version.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IN-FILE ASSIGN TO INFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IN-FILE-STATUS.
+
+           SELECT SUMMARY-REPORT ASSIGN TO SUMMRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  IN-FILE
+           RECORDING MODE IS F.
+       01  IN-RECORD.
+           COPY WSAREA1.
+
+       FD  SUMMARY-REPORT
+           RECORDING MODE IS F.
+       01  RPT-LINE                     PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS-GROUP.
+           05  WS-IN-FILE-STATUS        PIC X(02) VALUE "00".
+           05  WS-RPT-FILE-STATUS       PIC X(02) VALUE "00".
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH            PIC X(01) VALUE "N".
+               88  WS-EOF               VALUE "Y".
+
+       01  WS-AREA-2                    PIC 9(05) VALUE ZERO.
+
+       01  WS-CATEGORY-TABLE.
+           05  WS-CATEGORY-ENTRY OCCURS 50 TIMES INDEXED BY CAT-IDX.
+               10  CAT-CODE             PIC X(04).
+               10  CAT-COUNT            PIC 9(07).
+               10  CAT-AMOUNT           PIC S9(09)V99.
+       01  WS-CATEGORY-USED             PIC 9(03) VALUE ZERO.
+       01  WS-CATEGORY-TABLE-MAX        PIC 9(03) VALUE 50.
+       01  WS-SEARCH-IDX                PIC 9(03) VALUE ZERO.
+       01  WS-FOUND-SWITCH              PIC X(01) VALUE "N".
+           88  WS-CATEGORY-FOUND        VALUE "Y".
+
+       01  WS-HEADING-1                 PIC X(132) VALUE
+           "BUGSUMM - CATEGORY-BREAK SUMMARY REPORT".
+       01  WS-HEADING-2                 PIC X(132) VALUE
+           "CATEGORY    RECORD COUNT      TOTAL AMOUNT".
+       01  WS-DETAIL-LINE.
+           05  DTL-CATEGORY             PIC X(04).
+           05  FILLER                   PIC X(04) VALUE SPACES.
+           05  DTL-COUNT                PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(06) VALUE SPACES.
+           05  DTL-AMOUNT               PIC -ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                   PIC X(96) VALUE SPACES.
+       01  WS-GRAND-TOTAL-LINE.
+           05  FILLER                   PIC X(20)
+               VALUE "GRAND TOTAL RECORDS:".
+           05  GT-RECORD-COUNT          PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(105) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECORD UNTIL WS-EOF
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT IN-FILE
+           IF WS-IN-FILE-STATUS NOT = "00"
+               DISPLAY "BUGSUMM0001E OPEN FAILED FOR IN-FILE - "
+                   "STATUS " WS-IN-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT SUMMARY-REPORT
+           IF WS-RPT-FILE-STATUS NOT = "00"
+               DISPLAY "BUGSUMM0003E OPEN FAILED FOR SUMMARY-REPORT - "
+                   "STATUS " WS-RPT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           WRITE RPT-LINE FROM WS-HEADING-1
+           WRITE RPT-LINE FROM WS-HEADING-2
+           PERFORM 2100-READ-IN-FILE.
+
+       2000-PROCESS-RECORD.
+           ADD 1 TO WS-AREA-2
+           PERFORM 2200-ACCUMULATE-CATEGORY
+           PERFORM 2100-READ-IN-FILE.
+
+       2100-READ-IN-FILE.
+           READ IN-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       2200-ACCUMULATE-CATEGORY.
+           SET WS-FOUND-SWITCH TO "N"
+           SET CAT-IDX TO 1
+           PERFORM VARYING WS-SEARCH-IDX FROM 1 BY 1
+                   UNTIL WS-SEARCH-IDX > WS-CATEGORY-USED
+               SET CAT-IDX TO WS-SEARCH-IDX
+               IF CAT-CODE (CAT-IDX) = WA1-CATEGORY-CODE OF IN-RECORD
+                   SET WS-CATEGORY-FOUND TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF NOT WS-CATEGORY-FOUND
+               IF WS-CATEGORY-USED < WS-CATEGORY-TABLE-MAX
+                   ADD 1 TO WS-CATEGORY-USED
+                   SET CAT-IDX TO WS-CATEGORY-USED
+                   MOVE WA1-CATEGORY-CODE OF IN-RECORD
+                       TO CAT-CODE (CAT-IDX)
+                   MOVE ZERO TO CAT-COUNT (CAT-IDX)
+                   MOVE ZERO TO CAT-AMOUNT (CAT-IDX)
+                   SET WS-CATEGORY-FOUND TO TRUE
+               ELSE
+                   DISPLAY "BUGSUMM0002E CATEGORY TABLE FULL (MAX "
+                       WS-CATEGORY-TABLE-MAX "), CATEGORY "
+                       WA1-CATEGORY-CODE OF IN-RECORD
+                       " OMITTED FROM SUBTOTALS"
+               END-IF
+           END-IF
+
+           IF WS-CATEGORY-FOUND
+               ADD 1 TO CAT-COUNT (CAT-IDX)
+               ADD WA1-AMOUNT OF IN-RECORD TO CAT-AMOUNT (CAT-IDX)
+           END-IF.
+
+       3000-TERMINATE.
+           PERFORM VARYING CAT-IDX FROM 1 BY 1
+                   UNTIL CAT-IDX > WS-CATEGORY-USED
+               MOVE SPACES TO WS-DETAIL-LINE
+               MOVE CAT-CODE (CAT-IDX) TO DTL-CATEGORY
+               MOVE CAT-COUNT (CAT-IDX) TO DTL-COUNT
+               MOVE CAT-AMOUNT (CAT-IDX) TO DTL-AMOUNT
+               WRITE RPT-LINE FROM WS-DETAIL-LINE
+           END-PERFORM
+
+           MOVE WS-AREA-2 TO GT-RECORD-COUNT
+           WRITE RPT-LINE FROM WS-GRAND-TOTAL-LINE
+
+           CLOSE IN-FILE
+           CLOSE SUMMARY-REPORT.
