@@ -0,0 +1,132 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUGJSON.
+       AUTHOR. DATA-PROCESSING.
+      ******************************************************************
+      * BUGJSON - WS-AREA-1/WS-AREA-2 JSON INTERFACE EXTRACT
+      *
+      * Reads the same input feed BUGSOLN loads into WS-AREA-1 and
+      * writes one JSON object per record (newline-delimited JSON),
+      * followed by a trailer object carrying the final WS-AREA-2
+      * record count, so the analytics warehouse can pull this job's
+      * output without a one-off extract script.
+      *
+      * CHANGE LOG
+      * 2026-08-08  Initial version.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IN-FILE ASSIGN TO INFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IN-FILE-STATUS.
+
+           SELECT JSON-FILE ASSIGN TO JSONOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JSON-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  IN-FILE
+           RECORDING MODE IS F.
+       01  IN-RECORD.
+           COPY WSAREA1.
+
+       FD  JSON-FILE
+           RECORDING MODE IS F.
+       01  JSON-LINE-OUT                PIC X(256).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS-GROUP.
+           05  WS-IN-FILE-STATUS        PIC X(02) VALUE "00".
+           05  WS-JSON-FILE-STATUS      PIC X(02) VALUE "00".
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH            PIC X(01) VALUE "N".
+               88  WS-EOF               VALUE "Y".
+
+       01  WS-AREA-2                    PIC 9(05) VALUE ZERO.
+
+       01  WS-AMOUNT-EDIT               PIC -ZZZZZZ9.99.
+       01  WS-RECORD-ID-TRIMMED         PIC X(10).
+       01  WS-CATEGORY-TRIMMED          PIC X(04).
+       01  WS-JSON-LINE                 PIC X(256).
+       01  WS-COUNT-EDIT                PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECORD UNTIL WS-EOF
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT IN-FILE
+           IF WS-IN-FILE-STATUS NOT = "00"
+               DISPLAY "BUGJSON0001E OPEN FAILED FOR IN-FILE - "
+                   "STATUS " WS-IN-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT JSON-FILE
+           IF WS-JSON-FILE-STATUS NOT = "00"
+               DISPLAY "BUGJSON0002E OPEN FAILED FOR JSON-FILE - "
+                   "STATUS " WS-JSON-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM 2100-READ-IN-FILE.
+
+       2000-PROCESS-RECORD.
+           ADD 1 TO WS-AREA-2
+           PERFORM 2200-BUILD-JSON-RECORD
+           PERFORM 2100-READ-IN-FILE.
+
+       2100-READ-IN-FILE.
+           READ IN-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       2200-BUILD-JSON-RECORD.
+           MOVE WA1-AMOUNT OF IN-RECORD TO WS-AMOUNT-EDIT
+           MOVE FUNCTION TRIM(WA1-RECORD-ID OF IN-RECORD)
+               TO WS-RECORD-ID-TRIMMED
+           MOVE FUNCTION TRIM(WA1-CATEGORY-CODE OF IN-RECORD)
+               TO WS-CATEGORY-TRIMMED
+           MOVE SPACES TO WS-JSON-LINE
+
+           STRING
+               '{"record_id":"'   DELIMITED BY SIZE
+               FUNCTION TRIM(WS-RECORD-ID-TRIMMED) DELIMITED BY SIZE
+               '","effective_date":"' DELIMITED BY SIZE
+               WA1-EFFECTIVE-DATE OF IN-RECORD DELIMITED BY SIZE
+               '","amount":' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-AMOUNT-EDIT) DELIMITED BY SIZE
+               ',"status_flag":"' DELIMITED BY SIZE
+               WA1-STATUS-FLAG OF IN-RECORD DELIMITED BY SIZE
+               '","category_code":"' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CATEGORY-TRIMMED) DELIMITED BY SIZE
+               '"}' DELIMITED BY SIZE
+               INTO WS-JSON-LINE
+           END-STRING
+
+           WRITE JSON-LINE-OUT FROM WS-JSON-LINE.
+
+       3000-TERMINATE.
+           MOVE WS-AREA-2 TO WS-COUNT-EDIT
+           MOVE SPACES TO WS-JSON-LINE
+           STRING
+               '{"record_count":' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-COUNT-EDIT) DELIMITED BY SIZE
+               '}' DELIMITED BY SIZE
+               INTO WS-JSON-LINE
+           END-STRING
+           WRITE JSON-LINE-OUT FROM WS-JSON-LINE
+
+           CLOSE IN-FILE
+           CLOSE JSON-FILE.
