@@ -0,0 +1,194 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUGMAINT.
+       AUTHOR. DATA-PROCESSING.
+      ******************************************************************
+      * BUGMAINT - WS-AREA-2 COUNTER DRIFT MAINTENANCE TRANSACTION
+      *
+      * Displays the last checkpointed WS-AREA-2 value next to the
+      * actual record count on the input file and lets an authorized
+      * operator override the checkpointed count with a reason code,
+      * logging the override, instead of patching the counter by
+      * reading a core dump.
+      *
+      * CHANGE LOG
+      * 2026-08-08  Initial version.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IN-FILE ASSIGN TO INFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IN-FILE-STATUS.
+
+           SELECT RESTART-FILE ASSIGN TO CHKPTIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-FILE-STATUS.
+
+           SELECT CORRECTED-CHECKPOINT ASSIGN TO CHKPTOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-OUT-STATUS.
+
+           SELECT MAINT-LOG ASSIGN TO MAINTLOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  IN-FILE
+           RECORDING MODE IS F.
+       01  IN-RECORD                    PIC X(100).
+
+       FD  RESTART-FILE
+           RECORDING MODE IS F.
+       01  CHKPT-RECORD-IN.
+           COPY CHKPTREC.
+
+       FD  CORRECTED-CHECKPOINT
+           RECORDING MODE IS F.
+       01  CHKPT-RECORD-OUT.
+           COPY CHKPTREC.
+
+       FD  MAINT-LOG
+           RECORDING MODE IS F.
+       01  MAINT-LOG-RECORD.
+           05  MLOG-TIMESTAMP            PIC X(26).
+           05  MLOG-OLD-COUNT            PIC 9(05).
+           05  MLOG-NEW-COUNT            PIC 9(05).
+           05  MLOG-REASON-CODE          PIC X(04).
+           05  MLOG-OPERATOR-ID          PIC X(08).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS-GROUP.
+           05  WS-IN-FILE-STATUS         PIC X(02) VALUE "00".
+           05  WS-RESTART-FILE-STATUS    PIC X(02) VALUE "00".
+               88  WS-RESTART-FILE-OK    VALUE "00".
+           05  WS-CKPT-OUT-STATUS        PIC X(02) VALUE "00".
+           05  WS-LOG-FILE-STATUS        PIC X(02) VALUE "00".
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH             PIC X(01) VALUE "N".
+               88  WS-EOF                VALUE "Y".
+
+       01  WS-CHECKPOINT-COUNT           PIC 9(05) VALUE ZERO.
+       01  WS-ACTUAL-COUNT               PIC 9(07) VALUE ZERO.
+       01  WS-OPERATOR-RESPONSE          PIC X(01) VALUE "N".
+           88  WS-OVERRIDE-REQUESTED     VALUE "Y" "y".
+       01  WS-NEW-COUNT                  PIC 9(05) VALUE ZERO.
+       01  WS-REASON-CODE                PIC X(04) VALUE SPACES.
+       01  WS-OPERATOR-ID                PIC X(08) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-LOAD-CHECKPOINT-COUNT
+           PERFORM 1100-COUNT-ACTUAL-RECORDS
+           PERFORM 2000-DISPLAY-MAINTENANCE-SCREEN
+           PERFORM 2100-PROMPT-FOR-OVERRIDE
+           IF WS-OVERRIDE-REQUESTED
+               PERFORM 2200-APPLY-OVERRIDE
+               PERFORM 2300-REWRITE-CHECKPOINT
+           END-IF
+           STOP RUN.
+
+      * Presence of the checkpoint file is what tells us a prior
+      * BUGSOLN run actually reached a checkpoint; a missing or empty
+      * file just means the count is zero.
+       1000-LOAD-CHECKPOINT-COUNT.
+           MOVE ZERO TO WS-CHECKPOINT-COUNT
+           OPEN INPUT RESTART-FILE
+           IF WS-RESTART-FILE-OK
+               PERFORM UNTIL NOT WS-RESTART-FILE-OK
+                   READ RESTART-FILE
+                       AT END
+                           MOVE "10" TO WS-RESTART-FILE-STATUS
+                       NOT AT END
+                           MOVE CKPT-RECORD-COUNT OF CHKPT-RECORD-IN
+                               TO WS-CHECKPOINT-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE RESTART-FILE
+           END-IF.
+
+       1100-COUNT-ACTUAL-RECORDS.
+           MOVE ZERO TO WS-ACTUAL-COUNT
+           OPEN INPUT IN-FILE
+           PERFORM 1110-READ-IN-FILE
+           PERFORM UNTIL WS-EOF
+               ADD 1 TO WS-ACTUAL-COUNT
+               PERFORM 1110-READ-IN-FILE
+           END-PERFORM
+           CLOSE IN-FILE.
+
+       1110-READ-IN-FILE.
+           READ IN-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-DISPLAY-MAINTENANCE-SCREEN.
+           DISPLAY "---------------------------------------------------"
+           DISPLAY "BUGMAINT - WS-AREA-2 COUNTER DRIFT MAINTENANCE"
+           DISPLAY "---------------------------------------------------"
+           DISPLAY "CHECKPOINTED COUNT (WS-AREA-2) : "
+               WS-CHECKPOINT-COUNT
+           DISPLAY "ACTUAL RECORD COUNT ON FILE    : " WS-ACTUAL-COUNT
+           IF WS-CHECKPOINT-COUNT NOT = WS-ACTUAL-COUNT
+               DISPLAY "*** DRIFT DETECTED ***"
+           ELSE
+               DISPLAY "NO DRIFT DETECTED"
+           END-IF.
+
+       2100-PROMPT-FOR-OVERRIDE.
+           DISPLAY "OVERRIDE CHECKPOINTED COUNT? (Y/N): "
+               WITH NO ADVANCING
+           ACCEPT WS-OPERATOR-RESPONSE.
+
+       2200-APPLY-OVERRIDE.
+           DISPLAY "ENTER NEW COUNT: " WITH NO ADVANCING
+           ACCEPT WS-NEW-COUNT
+           DISPLAY "ENTER REASON CODE: " WITH NO ADVANCING
+           ACCEPT WS-REASON-CODE
+           DISPLAY "ENTER OPERATOR ID: " WITH NO ADVANCING
+           ACCEPT WS-OPERATOR-ID
+
+           OPEN EXTEND MAINT-LOG
+           IF WS-LOG-FILE-STATUS NOT = "00"
+               DISPLAY "BUGMAINT0002E OPEN FAILED FOR MAINT-LOG - "
+                   "STATUS " WS-LOG-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE FUNCTION CURRENT-DATE TO MLOG-TIMESTAMP
+           MOVE WS-CHECKPOINT-COUNT TO MLOG-OLD-COUNT
+           MOVE WS-NEW-COUNT TO MLOG-NEW-COUNT
+           MOVE WS-REASON-CODE TO MLOG-REASON-CODE
+           MOVE WS-OPERATOR-ID TO MLOG-OPERATOR-ID
+           WRITE MAINT-LOG-RECORD
+           CLOSE MAINT-LOG
+
+           DISPLAY "COUNTER OVERRIDE LOGGED TO MAINTLOG.".
+
+      * The MAINTLOG entry above is the audit record of the override;
+      * this paragraph is what actually makes the override take
+      * effect -- it replaces the restart dataset's last checkpoint
+      * with the corrected count so the next BUGSOLN restart resumes
+      * from WS-NEW-COUNT instead of the drifted value.
+       2300-REWRITE-CHECKPOINT.
+           OPEN OUTPUT CORRECTED-CHECKPOINT
+           IF WS-CKPT-OUT-STATUS NOT = "00"
+               DISPLAY "BUGMAINT0001E OPEN FAILED FOR CORRECTED "
+                   "CHECKPOINT - STATUS " WS-CKPT-OUT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE CKPT-LAST-RECORD-ID OF CHKPT-RECORD-IN
+               TO CKPT-LAST-RECORD-ID OF CHKPT-RECORD-OUT
+           MOVE WS-NEW-COUNT TO CKPT-RECORD-COUNT OF CHKPT-RECORD-OUT
+           MOVE FUNCTION CURRENT-DATE
+               TO CKPT-TIMESTAMP OF CHKPT-RECORD-OUT
+           WRITE CHKPT-RECORD-OUT
+           CLOSE CORRECTED-CHECKPOINT
+           DISPLAY "CORRECTED COUNT " WS-NEW-COUNT
+               " WRITTEN TO RESTART CHECKPOINT.".
